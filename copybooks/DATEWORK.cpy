@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DATEWORK - SCRATCH FIELDS FOR 'YYYY-MM-DD' DATE MATH
+      * ----------------------------------------------------------------
+      * LOAN-MASTER date columns come back from DB2 as CHAR(10) in
+      * 'YYYY-MM-DD' form.  COPY this into WORKING-STORAGE wherever a
+      * program needs to roll a date forward by a month or pull the
+      * parts apart; move the CHAR(10) value into WS-WORK-DATE, update
+      * the parts in place, move WS-WORK-DATE back out.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout, introduced for the amortization
+      *            schedule generator's monthly payment-date roll.
+      * 2026-08-08 Added WS-DATE-NUM - move WD-YYYY/WD-MM/WD-DD into it
+      *            (YYYYMMDD) to feed FUNCTION INTEGER-OF-DATE when a
+      *            program needs a day count instead of a month roll.
+      * 2026-08-08 Corrected a comment that claimed the separator
+      *            FILLERs' VALUE '-' lets a date be built up from
+      *            YYYY/MM/DD parts and come out dashed - a VALUE on
+      *            an item subordinate to a REDEFINES is never applied
+      *            at runtime.  Building a date from parts still needs
+      *            an explicit STRING into WS-WORK-DATE.
+      ******************************************************************
+       01  WS-WORK-DATE              PIC X(10).
+       01  WS-DATE-PARTS REDEFINES WS-WORK-DATE.
+           05  WD-YYYY                PIC 9(4).
+           05  FILLER                 PIC X.
+           05  WD-MM                  PIC 9(2).
+           05  FILLER                 PIC X.
+           05  WD-DD                  PIC 9(2).
+       01  WS-DATE-NUM                PIC 9(8).
