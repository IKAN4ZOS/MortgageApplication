@@ -0,0 +1,25 @@
+      ******************************************************************
+      * CHKPTREC - BATCH CHECKPOINT/RESTART RECORD
+      * ----------------------------------------------------------------
+      * Written after each committed unit of work by the batch programs
+      * in the mortgage stream (payment posting, escrow disbursement,
+      * amortization refresh) so a program that abends partway through
+      * the Loan Master can restart from the last good checkpoint
+      * instead of rerunning the whole file and risking double-posting.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout.
+      * 2026-08-08 Added two more general-purpose running counts
+      *            (CHKPT-COUNT-2, CHKPT-COUNT-3) so a program that
+      *            tracks more than one cumulative total - e.g.
+      *            COBESCAN's shortage/surplus counts - can restore
+      *            all of them on restart, not just the first.
+      ******************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-PROGRAM-ID      PIC X(8).
+           05  CHKPT-LAST-KEY        PIC X(12).
+           05  CHKPT-COUNT           PIC 9(7).
+           05  CHKPT-COUNT-2         PIC 9(7).
+           05  CHKPT-COUNT-3         PIC 9(7).
