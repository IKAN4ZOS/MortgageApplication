@@ -0,0 +1,22 @@
+      ******************************************************************
+      * INVSALE - INVESTOR LOAN-SALE DELIVERY EXTRACT RECORD
+      * ----------------------------------------------------------------
+      * One row per loan delivered to an investor, written by COBINVSL.
+      * ULDD/UCD-style fields a correspondent or Fannie/Freddie delivery
+      * portal expects.  Leaves the shop as a flat file, so fields are
+      * unsigned DISPLAY rather than COMP-3.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout.
+      ******************************************************************
+       01  INVSALE-EXTRACT-REC.
+           05  INVSALE-LOAN-NUMBER    PIC X(10).
+           05  INVSALE-BORROWER-NAME  PIC X(40).
+           05  INVSALE-NOTE-RATE      PIC 9(2)V9(3).
+           05  INVSALE-UPB            PIC 9(9)V99.
+           05  INVSALE-LTV-RATIO      PIC 9(3)V99.
+           05  INVSALE-DTI-RATIO      PIC 9(2)V99.
+           05  INVSALE-ESCROW-BAL     PIC 9(7)V99.
+           05  INVSALE-SRP            PIC 9(3)V9(4).
