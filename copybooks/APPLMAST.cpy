@@ -0,0 +1,39 @@
+      ******************************************************************
+      * APPLMAST - LOAN APPLICATION / CREDIT-DECISION RECORD
+      * ----------------------------------------------------------------
+      * One row per loan application, backed by MORT.LOAN_APPLICATION.
+      * Carries the application-stage and underwriting-decision data
+      * that Loan Master never sees (Loan Master only exists once a
+      * loan has closed and moved into servicing), so HMDA reporting
+      * and other pre-closing compliance work has a record layout to
+      * read instead of a spreadsheet.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout, built for the HMDA LAR extract.
+      ******************************************************************
+       01  APPL-MASTER-REC.
+           05  APPL-LOAN-NUMBER      PIC X(10).
+           05  APPL-APP-DATE         PIC X(10).
+           05  APPL-ACTION-TAKEN     PIC X(1).
+           05  APPL-ACTION-DATE      PIC X(10).
+           05  APPL-LOAN-TYPE        PIC X(1).
+           05  APPL-LOAN-PURPOSE     PIC X(1).
+           05  APPL-OCCUPANCY        PIC X(1).
+           05  APPL-PROPERTY-TYPE    PIC X(1).
+           05  APPL-PREAPPROVAL      PIC X(1).
+           05  APPL-LOAN-AMOUNT      PIC S9(7)V99   COMP-3.
+           05  APPL-RATE-SPREAD      PIC S9(1)V9(2) COMP-3.
+           05  APPL-HOEPA-STATUS     PIC X(1).
+           05  APPL-LIEN-STATUS      PIC X(1).
+           05  APPL-ETHNICITY        PIC X(1).
+           05  APPL-RACE             PIC X(1).
+           05  APPL-SEX              PIC X(1).
+           05  APPL-INCOME           PIC S9(5)       COMP-3.
+           05  APPL-CO-ETHNICITY     PIC X(1).
+           05  APPL-CO-RACE          PIC X(1).
+           05  APPL-CO-SEX           PIC X(1).
+           05  APPL-PURCHASER-TYPE   PIC X(1).
+           05  APPL-CENSUS-TRACT     PIC X(11).
+           05  APPL-MSA-CODE         PIC X(5).
