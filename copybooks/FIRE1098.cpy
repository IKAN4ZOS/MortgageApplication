@@ -0,0 +1,20 @@
+      ******************************************************************
+      * FIRE1098 - IRS FIRE-FORMAT 1098 ELECTRONIC FILING EXTRACT RECORD
+      * ----------------------------------------------------------------
+      * One row per reportable loan, written by COB1098 for electronic
+      * filing through the IRS FIRE system.  Leaves the shop as a flat
+      * file, so fields are unsigned DISPLAY rather than COMP-3.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout.
+      ******************************************************************
+       01  FIRE1098-REC.
+           05  FIRE-TAX-YEAR           PIC 9(4).
+           05  FIRE-ACCOUNT-NUMBER     PIC X(10).
+           05  FIRE-BORROWER-NAME      PIC X(40).
+           05  FIRE-BORROWER-TIN       PIC X(9).
+           05  FIRE-INTEREST-RECEIVED  PIC 9(7)V99.
+           05  FIRE-POINTS-PAID        PIC 9(5)V99.
+           05  FIRE-MIP-RECEIVED       PIC 9(7)V99.
