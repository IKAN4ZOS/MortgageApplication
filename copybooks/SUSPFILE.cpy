@@ -0,0 +1,20 @@
+      ******************************************************************
+      * SUSPFILE - PAYMENT SUSPENSE RECORD
+      * ----------------------------------------------------------------
+      * Written by payment posting for any lockbox/ACH item that can't
+      * be applied straight through - unmatched loan number, inactive
+      * loan, or a payment short of the amount due - so the item is
+      * tracked for research instead of silently dropped.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout.
+      ******************************************************************
+       01  SUSP-RECORD.
+           05  SUSP-ITEM-ID          PIC X(12).
+           05  SUSP-LOAN-NUMBER      PIC X(10).
+           05  SUSP-EFFECTIVE-DATE   PIC X(10).
+           05  SUSP-AMOUNT           PIC 9(7)V99.
+           05  SUSP-REASON-CODE      PIC X(2).
+           05  SUSP-REASON-TEXT      PIC X(30).
