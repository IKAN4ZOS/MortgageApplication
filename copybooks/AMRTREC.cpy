@@ -0,0 +1,20 @@
+      ******************************************************************
+      * AMRTREC - AMORTIZATION SCHEDULE LOADABLE EXTRACT RECORD
+      * ----------------------------------------------------------------
+      * One row per scheduled payment, written by COBAMSCH.  Downstream
+      * servicing/payoff-quote lookups load this file rather than
+      * recompute the schedule.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout.
+      ******************************************************************
+       01  AMRT-LOAD-REC.
+           05  AMRT-LOAN-NUMBER      PIC X(10).
+           05  AMRT-PMT-NUMBER       PIC 9(3).
+           05  AMRT-PMT-DATE         PIC X(10).
+           05  AMRT-PMT-AMOUNT       PIC S9(7)V99   COMP-3.
+           05  AMRT-PRINCIPAL-AMT    PIC S9(7)V99   COMP-3.
+           05  AMRT-INTEREST-AMT     PIC S9(7)V99   COMP-3.
+           05  AMRT-ENDING-BALANCE   PIC S9(9)V99   COMP-3.
