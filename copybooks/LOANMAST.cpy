@@ -0,0 +1,55 @@
+      ******************************************************************
+      * LOANMAST - LOAN MASTER HOST-VARIABLE LAYOUT
+      * ----------------------------------------------------------------
+      * Mirrors MORT.LOAN_MASTER, the system-of-record DB2 table for
+      * mortgage loans.  Any program that reads or updates loan data
+      * should COPY this layout rather than invent its own - that way
+      * one change to the table shape only needs one copybook change.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout - loan number, borrower, principal,
+      *            rate, term, next-due-date, status.
+      * 2026-08-08 Added first-payment-date for the amortization
+      *            schedule generator.
+      * 2026-08-08 Added the scheduled P&I/escrow payment amounts,
+      *            the escrow balance, and last-payment-received-date
+      *            needed by daily payment posting.
+      * 2026-08-08 Added projected annual tax/insurance/PMI
+      *            disbursement amounts for escrow analysis.
+      * 2026-08-08 Added servicer/branch codes for the delinquency
+      *            aging report.
+      * 2026-08-08 Added held-for-sale flag, appraised value, and the
+      *            DTI ratio and servicing-released price captured at
+      *            closing, for the investor loan-sale extract.
+      * 2026-08-08 Added year-to-date interest-paid (accumulated by
+      *            daily payment posting) and points paid at closing,
+      *            for year-end 1098 statement generation.
+      ******************************************************************
+       01  LOAN-MASTER-REC.
+           05  LM-LOAN-NUMBER        PIC X(10).
+           05  LM-BORROWER-NAME      PIC X(40).
+           05  LM-BORROWER-SSN       PIC X(9).
+           05  LM-ORIG-PRINCIPAL     PIC S9(9)V99   COMP-3.
+           05  LM-CURR-PRINCIPAL     PIC S9(9)V99   COMP-3.
+           05  LM-NOTE-RATE          PIC S9(2)V9(3) COMP-3.
+           05  LM-TERM-MONTHS        PIC S9(3)      COMP-3.
+           05  LM-NEXT-DUE-DATE      PIC X(10).
+           05  LM-FIRST-PMT-DATE     PIC X(10).
+           05  LM-LAST-PMT-DATE      PIC X(10).
+           05  LM-PI-PMT-AMT         PIC S9(7)V99   COMP-3.
+           05  LM-ESCROW-PMT-AMT     PIC S9(7)V99   COMP-3.
+           05  LM-ESCROW-BALANCE     PIC S9(7)V99   COMP-3.
+           05  LM-ANNL-TAX-AMT       PIC S9(7)V99   COMP-3.
+           05  LM-ANNL-INS-AMT       PIC S9(7)V99   COMP-3.
+           05  LM-ANNL-PMI-AMT       PIC S9(7)V99   COMP-3.
+           05  LM-SERVICER-CODE      PIC X(4).
+           05  LM-BRANCH-CODE        PIC X(4).
+           05  LM-STATUS-CODE        PIC X(2).
+           05  LM-HELD-FOR-SALE-FLAG PIC X(1).
+           05  LM-APPRAISED-VALUE    PIC S9(9)V99   COMP-3.
+           05  LM-DTI-RATIO          PIC S9(2)V9(2) COMP-3.
+           05  LM-SVC-RELEASE-PRICE  PIC S9(3)V9(4) COMP-3.
+           05  LM-YTD-INTEREST-PAID  PIC S9(7)V99   COMP-3.
+           05  LM-POINTS-PAID        PIC S9(5)V99   COMP-3.
