@@ -0,0 +1,18 @@
+      ******************************************************************
+      * ESCRDISB - ESCROW DISBURSEMENT EXTRACT RECORD
+      * ----------------------------------------------------------------
+      * One row per tax/insurance/PMI disbursement, handed to the tax
+      * service and insurance carriers by the annual escrow analysis
+      * batch.  Plain DISPLAY fields since this leaves the shop.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout.
+      ******************************************************************
+       01  ESCR-DISB-RECORD.
+           05  EDB-LOAN-NUMBER       PIC X(10).
+           05  EDB-BORROWER-NAME     PIC X(40).
+           05  EDB-PAYEE-TYPE        PIC X(3).
+           05  EDB-DISB-AMOUNT       PIC 9(7)V99.
+           05  EDB-DISB-DATE         PIC X(10).
