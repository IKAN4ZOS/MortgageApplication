@@ -0,0 +1,17 @@
+      ******************************************************************
+      * PMTFILE - LOCKBOX/ACH PAYMENT FILE RECORD
+      * ----------------------------------------------------------------
+      * One row per item on the daily lockbox/ACH payment file handed
+      * to payment posting.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout.
+      ******************************************************************
+       01  PMT-RECORD.
+           05  PMT-ITEM-ID           PIC X(12).
+           05  PMT-LOAN-NUMBER       PIC X(10).
+           05  PMT-EFFECTIVE-DATE    PIC X(10).
+           05  PMT-AMOUNT            PIC 9(7)V99.
+           05  PMT-SOURCE-CODE       PIC X(2).
