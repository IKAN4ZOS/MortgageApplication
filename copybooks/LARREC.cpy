@@ -0,0 +1,40 @@
+      ******************************************************************
+      * LARREC - HMDA LOAN APPLICATION REGISTER (LAR) EXTRACT RECORD
+      * ----------------------------------------------------------------
+      * One row per reportable application, written by COBHMDA for the
+      * annual HMDA filing.  Leaves the shop as a flat file handed to
+      * the regulatory-filing process, so fields are unsigned DISPLAY
+      * rather than COMP-3.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial layout.
+      * 2026-08-08 Gave LAR-LOAN-AMOUNT the same two decimal places as
+      *            APPL-LOAN-AMOUNT so the extract MOVE no longer
+      *            drops cents.
+      ******************************************************************
+       01  LAR-EXTRACT-REC.
+           05  LAR-LOAN-NUMBER       PIC X(10).
+           05  LAR-APP-DATE          PIC X(10).
+           05  LAR-ACTION-TAKEN      PIC X(1).
+           05  LAR-ACTION-DATE       PIC X(10).
+           05  LAR-LOAN-TYPE         PIC X(1).
+           05  LAR-LOAN-PURPOSE      PIC X(1).
+           05  LAR-OCCUPANCY         PIC X(1).
+           05  LAR-PROPERTY-TYPE     PIC X(1).
+           05  LAR-PREAPPROVAL       PIC X(1).
+           05  LAR-LOAN-AMOUNT       PIC 9(7)V99.
+           05  LAR-RATE-SPREAD       PIC 9(1)V9(2).
+           05  LAR-HOEPA-STATUS      PIC X(1).
+           05  LAR-LIEN-STATUS       PIC X(1).
+           05  LAR-ETHNICITY         PIC X(1).
+           05  LAR-RACE              PIC X(1).
+           05  LAR-SEX               PIC X(1).
+           05  LAR-INCOME            PIC 9(5).
+           05  LAR-CO-ETHNICITY      PIC X(1).
+           05  LAR-CO-RACE           PIC X(1).
+           05  LAR-CO-SEX            PIC X(1).
+           05  LAR-PURCHASER-TYPE    PIC X(1).
+           05  LAR-CENSUS-TRACT      PIC X(11).
+           05  LAR-MSA-CODE          PIC X(5).
