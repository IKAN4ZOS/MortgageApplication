@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBINVSL.
+      ******************************************************************
+      * COBINVSL - INVESTOR LOAN-SALE EXTRACT
+      * ----------------------------------------------------------------
+      * Selects every loan marked held-for-sale on the Loan Master and
+      * formats it to the standard investor delivery layout (note rate,
+      * UPB, LTV, DTI, escrow balance, servicing-released price) so
+      * closed loans can be handed off to Fannie/Freddie or a
+      * correspondent investor without re-keying loan data by hand.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial version.
+      * 2026-08-08 Guard the LTV computation against an unpopulated
+      *            appraised value instead of dividing by zero.
+      * 2026-08-08 Added STATUS_CODE = 'AC' to INVSCSR so a paid-off
+      *            or cancelled loan that still carries a stale
+      *            held-for-sale flag isn't delivered as a live sale
+      *            candidate.
+      * 2026-08-08 Maintaining LM-HELD-FOR-SALE-FLAG itself (setting it
+      *            when a loan is marked for sale, clearing it once
+      *            delivery is confirmed) is owned by loan boarding/
+      *            investor settlement, not this extract - this
+      *            program only reads the flag as it finds it.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVSALE-EXTRACT-FILE ASSIGN TO "INVSFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT INVSALE-REPORT-FILE ASSIGN TO "INVSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVSALE-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY INVSALE.
+
+       FD  INVSALE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  INVSALE-REPORT-LINE       PIC X(132).
+
+         WORKING-STORAGE SECTION.
+
+           COPY LOANMAST.
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE INVSCSR CURSOR FOR
+                SELECT LOAN_NUMBER, BORROWER_NAME, ORIG_PRINCIPAL,
+                       CURR_PRINCIPAL, NOTE_RATE, APPRAISED_VALUE,
+                       DTI_RATIO, ESCROW_BALANCE, SVC_RELEASE_PRICE,
+                       STATUS_CODE
+                FROM   MORT.LOAN_MASTER
+                WHERE  HELD_FOR_SALE_FLAG = 'Y'
+                AND    STATUS_CODE = 'AC'
+           END-EXEC.
+
+         01  WS-LOAN-COUNT              PIC 9(7)       VALUE ZERO.
+         01  WS-TOTAL-UPB               PIC S9(11)V99  COMP-3
+                                                        VALUE ZERO.
+         01  WS-LTV-RATIO               PIC S9(3)V99   COMP-3.
+
+         01  WS-HEADING-LINE.
+             05  FILLER                 PIC X(32)
+                 VALUE 'INVESTOR LOAN-SALE EXTRACT'.
+
+         01  WS-TOTALS-LINE.
+             05  FILLER                 PIC X(19)
+                 VALUE 'LOANS DELIVERED = '.
+             05  WS-T-LOAN-COUNT        PIC ZZZ,ZZ9.
+             05  FILLER                 PIC X(4)       VALUE SPACES.
+             05  FILLER                 PIC X(12)
+                 VALUE 'TOTAL UPB = '.
+             05  WS-T-TOTAL-UPB         PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           DISPLAY 'COBINVSL - INVESTOR LOAN-SALE EXTRACT START'.
+
+           OPEN OUTPUT INVSALE-EXTRACT-FILE
+           OPEN OUTPUT INVSALE-REPORT-FILE.
+
+           MOVE SPACES TO INVSALE-REPORT-LINE.
+           MOVE WS-HEADING-LINE TO INVSALE-REPORT-LINE.
+           WRITE INVSALE-REPORT-LINE.
+
+           EXEC SQL
+                OPEN INVSCSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBINVSL - LOAN MASTER CURSOR OPEN FAILED'
+               DISPLAY 'COBINVSL - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM FETCH-LOAN.
+
+           PERFORM UNTIL SQLCODE = 100
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'COBINVSL - LOAN MASTER FETCH FAILED'
+                   DISPLAY 'COBINVSL - SQLCODE = ' SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM WRITE-INVSALE-ROW
+               PERFORM FETCH-LOAN
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE INVSCSR
+           END-EXEC.
+
+           PERFORM WRITE-TOTALS-LINE.
+
+           CLOSE INVSALE-EXTRACT-FILE
+           CLOSE INVSALE-REPORT-FILE.
+
+           DISPLAY 'COBINVSL - LOANS DELIVERED = ' WS-LOAN-COUNT.
+           MOVE 0 TO RETURN-CODE.
+
+           STOP RUN.
+
+       FETCH-LOAN.
+
+           EXEC SQL
+                FETCH INVSCSR
+                INTO  :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                      :LM-ORIG-PRINCIPAL, :LM-CURR-PRINCIPAL,
+                      :LM-NOTE-RATE, :LM-APPRAISED-VALUE,
+                      :LM-DTI-RATIO, :LM-ESCROW-BALANCE,
+                      :LM-SVC-RELEASE-PRICE, :LM-STATUS-CODE
+           END-EXEC.
+
+       WRITE-INVSALE-ROW.
+
+           ADD 1 TO WS-LOAN-COUNT.
+           ADD LM-CURR-PRINCIPAL TO WS-TOTAL-UPB.
+
+           IF LM-APPRAISED-VALUE = 0
+               MOVE ZERO TO WS-LTV-RATIO
+           ELSE
+               COMPUTE WS-LTV-RATIO ROUNDED =
+                   LM-ORIG-PRINCIPAL / LM-APPRAISED-VALUE * 100
+           END-IF.
+
+           MOVE LM-LOAN-NUMBER       TO INVSALE-LOAN-NUMBER.
+           MOVE LM-BORROWER-NAME     TO INVSALE-BORROWER-NAME.
+           MOVE LM-NOTE-RATE         TO INVSALE-NOTE-RATE.
+           MOVE LM-CURR-PRINCIPAL    TO INVSALE-UPB.
+           MOVE WS-LTV-RATIO         TO INVSALE-LTV-RATIO.
+           MOVE LM-DTI-RATIO         TO INVSALE-DTI-RATIO.
+           MOVE LM-ESCROW-BALANCE    TO INVSALE-ESCROW-BAL.
+           MOVE LM-SVC-RELEASE-PRICE TO INVSALE-SRP.
+
+           WRITE INVSALE-EXTRACT-REC.
+
+       WRITE-TOTALS-LINE.
+
+           MOVE WS-LOAN-COUNT TO WS-T-LOAN-COUNT.
+           MOVE WS-TOTAL-UPB  TO WS-T-TOTAL-UPB.
+
+           MOVE SPACES TO INVSALE-REPORT-LINE.
+           MOVE WS-TOTALS-LINE TO INVSALE-REPORT-LINE.
+           WRITE INVSALE-REPORT-LINE.
