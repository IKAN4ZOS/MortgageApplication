@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBHMDA.
+      ******************************************************************
+      * COBHMDA - HMDA LOAN APPLICATION REGISTER (LAR) EXTRACT
+      * ----------------------------------------------------------------
+      * Pulls every closed (originated) and denied application off
+      * MORT.LOAN_APPLICATION and formats it into the HMDA LAR layout
+      * for the annual regulatory filing, plus a control report of
+      * counts by action taken, so this stops being assembled by hand
+      * from spreadsheets every year.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial version.
+      * 2026-08-08 Bounded HMDACSR to applications actioned in the
+      *            current calendar year - LAR is a filing of one
+      *            year's application activity, and without a date
+      *            predicate every run re-extracted and re-filed every
+      *            application on file since go-live.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAR-EXTRACT-FILE ASSIGN TO "LARFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HMDA-REPORT-FILE ASSIGN TO "HMDARPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LAR-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY LARREC.
+
+       FD  HMDA-REPORT-FILE
+           RECORDING MODE IS F.
+       01  HMDA-REPORT-LINE          PIC X(132).
+
+         WORKING-STORAGE SECTION.
+
+           COPY APPLMAST.
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+         01  WS-REPORT-YEAR             PIC 9(4).
+         01  WS-YEAR-START-DATE         PIC X(10).
+         01  WS-YEAR-END-DATE           PIC X(10).
+
+           EXEC SQL
+                DECLARE HMDACSR CURSOR FOR
+                SELECT LOAN_NUMBER, APP_DATE, ACTION_TAKEN,
+                       ACTION_DATE, LOAN_TYPE, LOAN_PURPOSE,
+                       OCCUPANCY, PROPERTY_TYPE, PREAPPROVAL,
+                       LOAN_AMOUNT, RATE_SPREAD, HOEPA_STATUS,
+                       LIEN_STATUS, ETHNICITY, RACE, SEX, INCOME,
+                       CO_ETHNICITY, CO_RACE, CO_SEX,
+                       PURCHASER_TYPE, CENSUS_TRACT, MSA_CODE
+                FROM   MORT.LOAN_APPLICATION
+                WHERE  ACTION_TAKEN IN ('1', '3')
+                AND    ACTION_DATE BETWEEN :WS-YEAR-START-DATE
+                                    AND    :WS-YEAR-END-DATE
+           END-EXEC.
+
+         01  WS-APP-COUNT               PIC 9(7)       VALUE ZERO.
+         01  WS-ORIGINATED-COUNT        PIC 9(7)       VALUE ZERO.
+         01  WS-DENIED-COUNT            PIC 9(7)       VALUE ZERO.
+
+         01  WS-HEADING-LINE.
+             05  FILLER                 PIC X(40)
+                 VALUE 'HMDA LOAN APPLICATION REGISTER EXTRACT'.
+
+         01  WS-TOTALS-LINE.
+             05  FILLER                 PIC X(27)
+                 VALUE 'APPLICATIONS ORIGINATED = '.
+             05  WS-T-ORIGINATED        PIC ZZZ,ZZ9.
+             05  FILLER                 PIC X(4)       VALUE SPACES.
+             05  FILLER                 PIC X(22)
+                 VALUE 'APPLICATIONS DENIED = '.
+             05  WS-T-DENIED            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           DISPLAY 'COBHMDA - HMDA LAR EXTRACT START'.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-REPORT-YEAR.
+           STRING WS-REPORT-YEAR '-01-01' DELIMITED BY SIZE
+               INTO WS-YEAR-START-DATE.
+           STRING WS-REPORT-YEAR '-12-31' DELIMITED BY SIZE
+               INTO WS-YEAR-END-DATE.
+
+           OPEN OUTPUT LAR-EXTRACT-FILE
+           OPEN OUTPUT HMDA-REPORT-FILE.
+
+           MOVE SPACES TO HMDA-REPORT-LINE.
+           MOVE WS-HEADING-LINE TO HMDA-REPORT-LINE.
+           WRITE HMDA-REPORT-LINE.
+
+           EXEC SQL
+                OPEN HMDACSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBHMDA - LOAN APPLICATION CURSOR OPEN FAILED'
+               DISPLAY 'COBHMDA - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM FETCH-APPLICATION.
+
+           PERFORM UNTIL SQLCODE = 100
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'COBHMDA - LOAN APPLICATION FETCH FAILED'
+                   DISPLAY 'COBHMDA - SQLCODE = ' SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM WRITE-LAR-ROW
+               PERFORM FETCH-APPLICATION
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE HMDACSR
+           END-EXEC.
+
+           PERFORM WRITE-TOTALS-LINE.
+
+           CLOSE LAR-EXTRACT-FILE
+           CLOSE HMDA-REPORT-FILE.
+
+           DISPLAY 'COBHMDA - APPLICATIONS EXTRACTED = ' WS-APP-COUNT.
+           MOVE 0 TO RETURN-CODE.
+
+           STOP RUN.
+
+       FETCH-APPLICATION.
+
+           EXEC SQL
+                FETCH HMDACSR
+                INTO  :APPL-LOAN-NUMBER, :APPL-APP-DATE,
+                      :APPL-ACTION-TAKEN, :APPL-ACTION-DATE,
+                      :APPL-LOAN-TYPE, :APPL-LOAN-PURPOSE,
+                      :APPL-OCCUPANCY, :APPL-PROPERTY-TYPE,
+                      :APPL-PREAPPROVAL, :APPL-LOAN-AMOUNT,
+                      :APPL-RATE-SPREAD, :APPL-HOEPA-STATUS,
+                      :APPL-LIEN-STATUS, :APPL-ETHNICITY,
+                      :APPL-RACE, :APPL-SEX, :APPL-INCOME,
+                      :APPL-CO-ETHNICITY, :APPL-CO-RACE,
+                      :APPL-CO-SEX, :APPL-PURCHASER-TYPE,
+                      :APPL-CENSUS-TRACT, :APPL-MSA-CODE
+           END-EXEC.
+
+       WRITE-LAR-ROW.
+
+           ADD 1 TO WS-APP-COUNT.
+
+           IF APPL-ACTION-TAKEN = '1'
+               ADD 1 TO WS-ORIGINATED-COUNT
+           ELSE
+               ADD 1 TO WS-DENIED-COUNT
+           END-IF.
+
+           MOVE APPL-LOAN-NUMBER     TO LAR-LOAN-NUMBER.
+           MOVE APPL-APP-DATE        TO LAR-APP-DATE.
+           MOVE APPL-ACTION-TAKEN    TO LAR-ACTION-TAKEN.
+           MOVE APPL-ACTION-DATE     TO LAR-ACTION-DATE.
+           MOVE APPL-LOAN-TYPE       TO LAR-LOAN-TYPE.
+           MOVE APPL-LOAN-PURPOSE    TO LAR-LOAN-PURPOSE.
+           MOVE APPL-OCCUPANCY       TO LAR-OCCUPANCY.
+           MOVE APPL-PROPERTY-TYPE   TO LAR-PROPERTY-TYPE.
+           MOVE APPL-PREAPPROVAL     TO LAR-PREAPPROVAL.
+           MOVE APPL-LOAN-AMOUNT     TO LAR-LOAN-AMOUNT.
+           MOVE APPL-RATE-SPREAD     TO LAR-RATE-SPREAD.
+           MOVE APPL-HOEPA-STATUS    TO LAR-HOEPA-STATUS.
+           MOVE APPL-LIEN-STATUS     TO LAR-LIEN-STATUS.
+           MOVE APPL-ETHNICITY       TO LAR-ETHNICITY.
+           MOVE APPL-RACE            TO LAR-RACE.
+           MOVE APPL-SEX             TO LAR-SEX.
+           MOVE APPL-INCOME          TO LAR-INCOME.
+           MOVE APPL-CO-ETHNICITY    TO LAR-CO-ETHNICITY.
+           MOVE APPL-CO-RACE         TO LAR-CO-RACE.
+           MOVE APPL-CO-SEX          TO LAR-CO-SEX.
+           MOVE APPL-PURCHASER-TYPE  TO LAR-PURCHASER-TYPE.
+           MOVE APPL-CENSUS-TRACT    TO LAR-CENSUS-TRACT.
+           MOVE APPL-MSA-CODE        TO LAR-MSA-CODE.
+
+           WRITE LAR-EXTRACT-REC.
+
+       WRITE-TOTALS-LINE.
+
+           MOVE WS-ORIGINATED-COUNT TO WS-T-ORIGINATED.
+           MOVE WS-DENIED-COUNT     TO WS-T-DENIED.
+
+           MOVE SPACES TO HMDA-REPORT-LINE.
+           MOVE WS-TOTALS-LINE TO HMDA-REPORT-LINE.
+           WRITE HMDA-REPORT-LINE.
