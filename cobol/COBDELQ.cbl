@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDELQ.
+      ******************************************************************
+      * COBDELQ - DELINQUENCY AGING REPORT
+      * ----------------------------------------------------------------
+      * Buckets every active loan into current/30/60/90/120+ days
+      * delinquent off the Loan Master's next-due-date, with dollar
+      * totals per bucket and per servicer/branch, so collections has
+      * something to work from every morning.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial version.
+      * 2026-08-08 Dropped PI_PMT_AMT from the loan lookup - this
+      *            report never uses the P&I payment amount.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DELQ-REPORT-FILE ASSIGN TO "DELQRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DELQ-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DELQ-REPORT-LINE           PIC X(132).
+
+         WORKING-STORAGE SECTION.
+
+           COPY LOANMAST.
+           COPY DATEWORK.
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE DELQCSR CURSOR FOR
+                SELECT LOAN_NUMBER, BORROWER_NAME, BORROWER_SSN,
+                       ORIG_PRINCIPAL, CURR_PRINCIPAL, NOTE_RATE,
+                       TERM_MONTHS, NEXT_DUE_DATE, FIRST_PMT_DATE,
+                       LAST_PMT_DATE, ESCROW_PMT_AMT,
+                       ESCROW_BALANCE, SERVICER_CODE, BRANCH_CODE,
+                       STATUS_CODE
+                FROM   MORT.LOAN_MASTER
+                WHERE  STATUS_CODE = 'AC'
+                ORDER BY SERVICER_CODE, BRANCH_CODE
+           END-EXEC.
+
+         01  WS-FIRST-LOAN-SW           PIC X(1)       VALUE 'Y'.
+             88  WS-FIRST-LOAN                         VALUE 'Y'.
+
+         01  WS-PREV-SERVICER-CODE      PIC X(4)       VALUE SPACES.
+         01  WS-PREV-BRANCH-CODE        PIC X(4)       VALUE SPACES.
+
+         01  WS-RUN-DATE-INT            PIC S9(9)      COMP-3.
+         01  WS-DUE-DATE-INT            PIC S9(9)      COMP-3.
+         01  WS-DAYS-DELQ                PIC S9(5)      COMP-3.
+
+         01  WS-LOAN-COUNT              PIC 9(7)       VALUE ZERO.
+
+         01  WS-BUCKET-CODE              PIC X(8).
+
+         01  WS-SB-TOTALS.
+             05  WS-SB-CURRENT           PIC S9(9)V99 COMP-3 VALUE ZERO.
+             05  WS-SB-30                PIC S9(9)V99 COMP-3 VALUE ZERO.
+             05  WS-SB-60                PIC S9(9)V99 COMP-3 VALUE ZERO.
+             05  WS-SB-90                PIC S9(9)V99 COMP-3 VALUE ZERO.
+             05  WS-SB-120               PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+         01  WS-GRAND-TOTALS.
+             05  WS-GT-CURRENT           PIC S9(9)V99 COMP-3 VALUE ZERO.
+             05  WS-GT-30                PIC S9(9)V99 COMP-3 VALUE ZERO.
+             05  WS-GT-60                PIC S9(9)V99 COMP-3 VALUE ZERO.
+             05  WS-GT-90                PIC S9(9)V99 COMP-3 VALUE ZERO.
+             05  WS-GT-120               PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+         01  WS-HEADING-LINE.
+             05  FILLER                 PIC X(10)  VALUE 'LOAN NO.'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'DUE DATE'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'LAST PAID'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(6)   VALUE 'DAYS'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(8)   VALUE 'BUCKET'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(12)  VALUE 'UPB'.
+
+         01  WS-DETAIL-LINE.
+             05  WS-D-LOAN-NUMBER       PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-DUE-DATE          PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-LAST-PMT-DATE     PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-DAYS              PIC ZZ9.
+             05  FILLER                 PIC X(5)       VALUE SPACES.
+             05  WS-D-BUCKET            PIC X(8).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-UPB               PIC ZZZ,ZZ9.99.
+
+         01  WS-BREAK-LINE.
+             05  FILLER                 PIC X(20)  VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'SVC/BRNCH'.
+             05  WS-BL-SERVICER         PIC X(4).
+             05  FILLER                 PIC X(1)   VALUE '/'.
+             05  WS-BL-BRANCH           PIC X(4).
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(8)   VALUE 'CURRENT'.
+             05  WS-BL-CURRENT          PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(4)   VALUE '30D'.
+             05  WS-BL-30               PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(4)   VALUE '60D'.
+             05  WS-BL-60               PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(4)   VALUE '90D'.
+             05  WS-BL-90               PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(5)   VALUE '120D+'.
+             05  WS-BL-120              PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           DISPLAY 'COBDELQ - DELINQUENCY AGING REPORT START'.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WD-YYYY.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WD-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WD-DD.
+           COMPUTE WS-DATE-NUM = WD-YYYY * 10000 + WD-MM * 100 + WD-DD.
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-NUM).
+
+           OPEN OUTPUT DELQ-REPORT-FILE.
+
+           PERFORM WRITE-REPORT-HEADINGS.
+
+           EXEC SQL
+                OPEN DELQCSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBDELQ - LOAN MASTER CURSOR OPEN FAILED'
+               DISPLAY 'COBDELQ - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                FETCH DELQCSR
+                INTO :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                     :LM-BORROWER-SSN,
+                     :LM-ORIG-PRINCIPAL, :LM-CURR-PRINCIPAL,
+                     :LM-NOTE-RATE,
+                     :LM-TERM-MONTHS, :LM-NEXT-DUE-DATE,
+                     :LM-FIRST-PMT-DATE, :LM-LAST-PMT-DATE,
+                     :LM-ESCROW-PMT-AMT,
+                     :LM-ESCROW-BALANCE, :LM-SERVICER-CODE,
+                     :LM-BRANCH-CODE, :LM-STATUS-CODE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'COBDELQ - LOAN MASTER FETCH FAILED'
+                   DISPLAY 'COBDELQ - SQLCODE = ' SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               IF NOT WS-FIRST-LOAN
+                   AND (LM-SERVICER-CODE NOT = WS-PREV-SERVICER-CODE
+                        OR LM-BRANCH-CODE NOT = WS-PREV-BRANCH-CODE)
+                   PERFORM WRITE-SERVICER-BREAK
+               END-IF
+
+               MOVE 'N' TO WS-FIRST-LOAN-SW
+               MOVE LM-SERVICER-CODE TO WS-PREV-SERVICER-CODE
+               MOVE LM-BRANCH-CODE   TO WS-PREV-BRANCH-CODE
+
+               PERFORM AGE-LOAN
+
+               EXEC SQL
+                    FETCH DELQCSR
+                    INTO :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                         :LM-BORROWER-SSN, :LM-ORIG-PRINCIPAL,
+                         :LM-CURR-PRINCIPAL, :LM-NOTE-RATE,
+                         :LM-TERM-MONTHS, :LM-NEXT-DUE-DATE,
+                         :LM-FIRST-PMT-DATE, :LM-LAST-PMT-DATE,
+                         :LM-ESCROW-PMT-AMT,
+                         :LM-ESCROW-BALANCE, :LM-SERVICER-CODE,
+                         :LM-BRANCH-CODE, :LM-STATUS-CODE
+               END-EXEC
+           END-PERFORM.
+
+           IF NOT WS-FIRST-LOAN
+               PERFORM WRITE-SERVICER-BREAK
+           END-IF.
+
+           EXEC SQL
+                CLOSE DELQCSR
+           END-EXEC.
+
+           PERFORM WRITE-GRAND-TOTALS.
+
+           CLOSE DELQ-REPORT-FILE.
+
+           DISPLAY 'COBDELQ - LOANS AGED = ' WS-LOAN-COUNT.
+           MOVE 0 TO RETURN-CODE.
+
+           STOP RUN.
+
+       AGE-LOAN.
+
+           ADD 1 TO WS-LOAN-COUNT.
+
+           MOVE LM-NEXT-DUE-DATE TO WS-WORK-DATE.
+           COMPUTE WS-DATE-NUM = WD-YYYY * 10000 + WD-MM * 100 + WD-DD.
+           COMPUTE WS-DUE-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-NUM).
+
+           COMPUTE WS-DAYS-DELQ = WS-RUN-DATE-INT - WS-DUE-DATE-INT.
+           IF WS-DAYS-DELQ < 0
+               MOVE 0 TO WS-DAYS-DELQ
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-DELQ < 30
+                   MOVE 'CURRENT' TO WS-BUCKET-CODE
+                   ADD LM-CURR-PRINCIPAL TO WS-SB-CURRENT
+                   ADD LM-CURR-PRINCIPAL TO WS-GT-CURRENT
+               WHEN WS-DAYS-DELQ < 60
+                   MOVE '30' TO WS-BUCKET-CODE
+                   ADD LM-CURR-PRINCIPAL TO WS-SB-30
+                   ADD LM-CURR-PRINCIPAL TO WS-GT-30
+               WHEN WS-DAYS-DELQ < 90
+                   MOVE '60' TO WS-BUCKET-CODE
+                   ADD LM-CURR-PRINCIPAL TO WS-SB-60
+                   ADD LM-CURR-PRINCIPAL TO WS-GT-60
+               WHEN WS-DAYS-DELQ < 120
+                   MOVE '90' TO WS-BUCKET-CODE
+                   ADD LM-CURR-PRINCIPAL TO WS-SB-90
+                   ADD LM-CURR-PRINCIPAL TO WS-GT-90
+               WHEN OTHER
+                   MOVE '120+' TO WS-BUCKET-CODE
+                   ADD LM-CURR-PRINCIPAL TO WS-SB-120
+                   ADD LM-CURR-PRINCIPAL TO WS-GT-120
+           END-EVALUATE.
+
+           PERFORM WRITE-DETAIL-LINE.
+
+       WRITE-DETAIL-LINE.
+
+           MOVE LM-LOAN-NUMBER    TO WS-D-LOAN-NUMBER.
+           MOVE LM-NEXT-DUE-DATE  TO WS-D-DUE-DATE.
+           MOVE LM-LAST-PMT-DATE  TO WS-D-LAST-PMT-DATE.
+           MOVE WS-DAYS-DELQ      TO WS-D-DAYS.
+           MOVE WS-BUCKET-CODE    TO WS-D-BUCKET.
+           MOVE LM-CURR-PRINCIPAL TO WS-D-UPB.
+
+           MOVE WS-DETAIL-LINE    TO DELQ-REPORT-LINE.
+           WRITE DELQ-REPORT-LINE.
+
+       WRITE-SERVICER-BREAK.
+
+           MOVE WS-PREV-SERVICER-CODE TO WS-BL-SERVICER.
+           MOVE WS-PREV-BRANCH-CODE   TO WS-BL-BRANCH.
+           MOVE WS-SB-CURRENT         TO WS-BL-CURRENT.
+           MOVE WS-SB-30              TO WS-BL-30.
+           MOVE WS-SB-60              TO WS-BL-60.
+           MOVE WS-SB-90              TO WS-BL-90.
+           MOVE WS-SB-120             TO WS-BL-120.
+
+           MOVE WS-BREAK-LINE         TO DELQ-REPORT-LINE.
+           WRITE DELQ-REPORT-LINE.
+
+           MOVE SPACES TO DELQ-REPORT-LINE.
+           WRITE DELQ-REPORT-LINE.
+
+           MOVE ZERO TO WS-SB-TOTALS.
+
+       WRITE-GRAND-TOTALS.
+
+           MOVE SPACES         TO WS-BREAK-LINE.
+           MOVE 'TOTAL'        TO WS-BL-SERVICER.
+           MOVE SPACES         TO WS-BL-BRANCH.
+           MOVE WS-GT-CURRENT  TO WS-BL-CURRENT.
+           MOVE WS-GT-30       TO WS-BL-30.
+           MOVE WS-GT-60       TO WS-BL-60.
+           MOVE WS-GT-90       TO WS-BL-90.
+           MOVE WS-GT-120      TO WS-BL-120.
+
+           MOVE WS-BREAK-LINE  TO DELQ-REPORT-LINE.
+           WRITE DELQ-REPORT-LINE.
+
+       WRITE-REPORT-HEADINGS.
+
+           MOVE SPACES TO DELQ-REPORT-LINE.
+           MOVE 'DELINQUENCY AGING REPORT' TO DELQ-REPORT-LINE.
+           WRITE DELQ-REPORT-LINE.
+
+           MOVE SPACES TO DELQ-REPORT-LINE.
+           MOVE WS-HEADING-LINE TO DELQ-REPORT-LINE.
+           WRITE DELQ-REPORT-LINE.
