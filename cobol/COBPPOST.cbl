@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBPPOST.
+      ******************************************************************
+      * COBPPOST - DAILY PAYMENT POSTING
+      * ----------------------------------------------------------------
+      * Reads the lockbox/ACH payment file, matches each item to a
+      * loan on MORT.LOAN_MASTER, splits it into principal, interest
+      * and escrow per the loan's current scheduled payment, and
+      * updates the balances and next-due-date.  Items that don't
+      * match an active loan, or that fall short of the amount due,
+      * are written to the suspense file instead of being dropped.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial version.
+      * 2026-08-08 Added checkpoint/restart so an abend partway through
+      *            the payment file can be restarted without re-posting
+      *            items already applied to the Loan Master.
+      * 2026-08-08 Accumulate year-to-date interest paid on the Loan
+      *            Master for the year-end 1098 statement run.
+      * 2026-08-08 Open the suspense and posting-report files EXTEND
+      *            instead of OUTPUT on a restart, so suspense items
+      *            and posting lines written before the abend survive
+      *            instead of being truncated away.
+      * 2026-08-08 Key the restart-skip test off the running count of
+      *            items read from PMT-INPUT-FILE instead of
+      *            PMT-ITEM-ID, since the lockbox/ACH file carries no
+      *            guarantee it arrives in ascending item-ID order the
+      *            way the Loan Master cursors are ORDER BY'd.  Also
+      *            checkpoint after every item, suspended or posted,
+      *            so an abend right after a run of suspense items
+      *            doesn't re-suspend them as duplicates on restart.
+      * 2026-08-08 OPEN-CHECKPOINT-FILE now creates the checkpoint
+      *            file with OPEN OUTPUT the first time a program runs
+      *            in a new environment, instead of leaving it never
+      *            created; also check WS-CKPT-STATUS after every
+      *            open/write of it instead of ignoring the status.
+      * 2026-08-08 ADD-ONE-MONTH now clamps the day of month to the
+      *            last valid day of the resulting month before it is
+      *            stored into NEXT_DUE_DATE, instead of letting e.g.
+      *            Jan 31 roll into Feb 31 on the system of record.
+      * 2026-08-08 Dropped PI_PMT_AMT from the loan lookup - payment
+      *            posting never uses the P&I payment amount.
+      * 2026-08-08 A clean run now empties the checkpoint file before
+      *            stopping, instead of leaving the last checkpoint
+      *            record in place forever - otherwise the next day's
+      *            run treats itself as a restart of today's run and
+      *            skips every item up through today's final read
+      *            count, or the whole file if it has fewer items.
+      * 2026-08-08 Restore WS-SUSPENSE-COUNT from the checkpoint's
+      *            second running count on restart, the way COBESCAN
+      *            restores its shortage/surplus counts, so the
+      *            end-of-run ITEMS SUSPENDED total stays cumulative
+      *            across a restart instead of undercounting.
+      * 2026-08-08 Added WS-TOTAL-AMOUNT to the end-of-run display -
+      *            it was being accumulated but never reported.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PMT-INPUT-FILE ASSIGN TO "PMTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUSP-OUTPUT-FILE ASSIGN TO "SUSPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PPOST-REPORT-FILE ASSIGN TO "PPOSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PPOSTCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PMT-INPUT-FILE
+           RECORDING MODE IS F.
+           COPY PMTFILE.
+
+       FD  SUSP-OUTPUT-FILE
+           RECORDING MODE IS F.
+           COPY SUSPFILE.
+
+       FD  PPOST-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PPOST-REPORT-LINE          PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+
+         WORKING-STORAGE SECTION.
+
+           COPY LOANMAST.
+           COPY DATEWORK.
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+         01  WS-EOF-SW                  PIC X(1)       VALUE 'N'.
+             88  WS-EOF                                VALUE 'Y'.
+
+         01  WS-CKPT-STATUS             PIC X(2).
+         01  WS-CKPT-EOF-SW             PIC X(1)       VALUE 'N'.
+             88  WS-CKPT-EOF                           VALUE 'Y'.
+         01  WS-RESTART-KEY             PIC X(12)      VALUE SPACES.
+         01  WS-RESTART-COUNT           PIC 9(7)       VALUE ZERO.
+
+         01  WS-PMT-COUNT               PIC 9(7)       VALUE ZERO.
+         01  WS-MATCH-COUNT             PIC 9(7)       VALUE ZERO.
+         01  WS-SUSPENSE-COUNT          PIC 9(7)       VALUE ZERO.
+         01  WS-TOTAL-AMOUNT            PIC S9(9)V99   COMP-3
+                                                         VALUE ZERO.
+
+         01  WS-MONTHLY-RATE            PIC S9V9(8)    COMP-3.
+         01  WS-INTEREST-DUE            PIC S9(7)V99   COMP-3.
+         01  WS-PRINCIPAL-DUE           PIC S9(7)V99   COMP-3.
+
+         01  WS-HEADING-LINE.
+             05  FILLER                 PIC X(12)  VALUE 'ITEM ID'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'LOAN NO.'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'EFF DATE'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'AMOUNT'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'PRINCIPAL'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'INTEREST'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'ESCROW'.
+
+         01  WS-DETAIL-LINE.
+             05  WS-D-ITEM-ID           PIC X(12).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-LOAN-NUMBER       PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-EFF-DATE          PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-AMOUNT            PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-PRINCIPAL         PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-INTEREST          PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-ESCROW            PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           DISPLAY 'COBPPOST - DAILY PAYMENT POSTING START'.
+
+           OPEN INPUT PMT-INPUT-FILE.
+
+           PERFORM OPEN-CHECKPOINT-FILE.
+
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT SUSP-OUTPUT-FILE
+               OPEN OUTPUT PPOST-REPORT-FILE
+               PERFORM WRITE-REPORT-HEADINGS
+           ELSE
+               OPEN EXTEND SUSP-OUTPUT-FILE
+               OPEN EXTEND PPOST-REPORT-FILE
+           END-IF.
+
+           READ PMT-INPUT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-PMT-COUNT
+               IF WS-RESTART-COUNT = 0
+                       OR WS-PMT-COUNT > WS-RESTART-COUNT
+                   PERFORM PROCESS-PAYMENT
+               END-IF
+               READ PMT-INPUT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-SW
+               END-READ
+           END-PERFORM.
+
+           CLOSE PMT-INPUT-FILE
+           CLOSE SUSP-OUTPUT-FILE
+           CLOSE PPOST-REPORT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+           PERFORM RESET-CHECKPOINT-FILE.
+
+           DISPLAY 'COBPPOST - ITEMS READ      = ' WS-PMT-COUNT.
+           DISPLAY 'COBPPOST - ITEMS POSTED    = ' WS-MATCH-COUNT.
+           DISPLAY 'COBPPOST - ITEMS SUSPENDED = ' WS-SUSPENSE-COUNT.
+           DISPLAY 'COBPPOST - TOTAL AMOUNT    = ' WS-TOTAL-AMOUNT.
+           MOVE 0 TO RETURN-CODE.
+
+           STOP RUN.
+
+       PROCESS-PAYMENT.
+
+           EXEC SQL
+                SELECT LOAN_NUMBER, BORROWER_NAME, BORROWER_SSN,
+                       ORIG_PRINCIPAL, CURR_PRINCIPAL, NOTE_RATE,
+                       TERM_MONTHS, NEXT_DUE_DATE, FIRST_PMT_DATE,
+                       LAST_PMT_DATE, ESCROW_PMT_AMT,
+                       ESCROW_BALANCE, YTD_INTEREST_PAID, STATUS_CODE
+                INTO  :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                      :LM-BORROWER-SSN,
+                      :LM-ORIG-PRINCIPAL, :LM-CURR-PRINCIPAL,
+                      :LM-NOTE-RATE,
+                      :LM-TERM-MONTHS, :LM-NEXT-DUE-DATE,
+                      :LM-FIRST-PMT-DATE, :LM-LAST-PMT-DATE,
+                      :LM-ESCROW-PMT-AMT,
+                      :LM-ESCROW-BALANCE, :LM-YTD-INTEREST-PAID,
+                      :LM-STATUS-CODE
+                FROM  MORT.LOAN_MASTER
+                WHERE LOAN_NUMBER = :PMT-LOAN-NUMBER
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 100
+                   MOVE 'NM' TO SUSP-REASON-CODE
+                   MOVE 'NO MATCHING LOAN ON LOAN MASTER'
+                       TO SUSP-REASON-TEXT
+                   PERFORM WRITE-SUSPENSE-ITEM
+
+               WHEN SQLCODE NOT = ZERO
+                   DISPLAY 'COBPPOST - LOAN MASTER LOOKUP FAILED'
+                   DISPLAY 'COBPPOST - SQLCODE = ' SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+
+               WHEN LM-STATUS-CODE NOT = 'AC'
+                   MOVE 'IN' TO SUSP-REASON-CODE
+                   MOVE 'LOAN NOT ACTIVE' TO SUSP-REASON-TEXT
+                   PERFORM WRITE-SUSPENSE-ITEM
+
+               WHEN OTHER
+                   PERFORM APPLY-PAYMENT
+           END-EVALUATE.
+
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       APPLY-PAYMENT.
+
+           COMPUTE WS-MONTHLY-RATE = LM-NOTE-RATE / 100 / 12.
+           COMPUTE WS-INTEREST-DUE ROUNDED =
+               LM-CURR-PRINCIPAL * WS-MONTHLY-RATE.
+           COMPUTE WS-PRINCIPAL-DUE =
+               PMT-AMOUNT - WS-INTEREST-DUE - LM-ESCROW-PMT-AMT.
+
+           IF WS-PRINCIPAL-DUE < 0
+               MOVE 'SP' TO SUSP-REASON-CODE
+               MOVE 'PAYMENT LESS THAN AMOUNT DUE' TO SUSP-REASON-TEXT
+               PERFORM WRITE-SUSPENSE-ITEM
+           ELSE
+               SUBTRACT WS-PRINCIPAL-DUE FROM LM-CURR-PRINCIPAL
+               ADD LM-ESCROW-PMT-AMT TO LM-ESCROW-BALANCE
+               ADD WS-INTEREST-DUE TO LM-YTD-INTEREST-PAID
+               MOVE PMT-EFFECTIVE-DATE TO LM-LAST-PMT-DATE
+               MOVE LM-NEXT-DUE-DATE TO WS-WORK-DATE
+               PERFORM ADD-ONE-MONTH
+               MOVE WS-WORK-DATE TO LM-NEXT-DUE-DATE
+
+               EXEC SQL
+                    UPDATE MORT.LOAN_MASTER
+                    SET    CURR_PRINCIPAL     = :LM-CURR-PRINCIPAL,
+                           ESCROW_BALANCE     = :LM-ESCROW-BALANCE,
+                           NEXT_DUE_DATE      = :LM-NEXT-DUE-DATE,
+                           LAST_PMT_DATE      = :LM-LAST-PMT-DATE,
+                           YTD_INTEREST_PAID  = :LM-YTD-INTEREST-PAID
+                    WHERE  LOAN_NUMBER = :LM-LOAN-NUMBER
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'COBPPOST - LOAN MASTER UPDATE FAILED'
+                   DISPLAY 'COBPPOST - SQLCODE = ' SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               EXEC SQL
+                    COMMIT
+               END-EXEC
+
+               ADD 1 TO WS-MATCH-COUNT
+               ADD PMT-AMOUNT TO WS-TOTAL-AMOUNT
+               PERFORM WRITE-POSTING-LINE
+           END-IF.
+
+       WRITE-SUSPENSE-ITEM.
+
+           ADD 1 TO WS-SUSPENSE-COUNT.
+           MOVE PMT-ITEM-ID        TO SUSP-ITEM-ID.
+           MOVE PMT-LOAN-NUMBER    TO SUSP-LOAN-NUMBER.
+           MOVE PMT-EFFECTIVE-DATE TO SUSP-EFFECTIVE-DATE.
+           MOVE PMT-AMOUNT         TO SUSP-AMOUNT.
+           WRITE SUSP-RECORD.
+
+       WRITE-POSTING-LINE.
+
+           MOVE PMT-ITEM-ID        TO WS-D-ITEM-ID.
+           MOVE PMT-LOAN-NUMBER    TO WS-D-LOAN-NUMBER.
+           MOVE PMT-EFFECTIVE-DATE TO WS-D-EFF-DATE.
+           MOVE PMT-AMOUNT         TO WS-D-AMOUNT.
+           MOVE WS-PRINCIPAL-DUE   TO WS-D-PRINCIPAL.
+           MOVE WS-INTEREST-DUE    TO WS-D-INTEREST.
+           MOVE LM-ESCROW-PMT-AMT  TO WS-D-ESCROW.
+
+           MOVE WS-DETAIL-LINE     TO PPOST-REPORT-LINE.
+           WRITE PPOST-REPORT-LINE.
+
+       ADD-ONE-MONTH.
+
+           ADD 1 TO WD-MM.
+           IF WD-MM > 12
+               MOVE 1 TO WD-MM
+               ADD 1 TO WD-YYYY
+           END-IF.
+
+           PERFORM CLAMP-DAY-OF-MONTH.
+
+       CLAMP-DAY-OF-MONTH.
+
+           EVALUATE WD-MM
+               WHEN 4
+               WHEN 6
+               WHEN 9
+               WHEN 11
+                   IF WD-DD > 30
+                       MOVE 30 TO WD-DD
+                   END-IF
+               WHEN 2
+                   IF FUNCTION MOD(WD-YYYY, 4) = 0
+                       AND (FUNCTION MOD(WD-YYYY, 100) NOT = 0
+                            OR FUNCTION MOD(WD-YYYY, 400) = 0)
+                       IF WD-DD > 29
+                           MOVE 29 TO WD-DD
+                       END-IF
+                   ELSE
+                       IF WD-DD > 28
+                           MOVE 28 TO WD-DD
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       WRITE-REPORT-HEADINGS.
+
+           MOVE SPACES TO PPOST-REPORT-LINE.
+           MOVE 'DAILY PAYMENT POSTING' TO PPOST-REPORT-LINE.
+           WRITE PPOST-REPORT-LINE.
+
+           MOVE SPACES TO PPOST-REPORT-LINE.
+           MOVE WS-HEADING-LINE TO PPOST-REPORT-LINE.
+           WRITE PPOST-REPORT-LINE.
+
+       OPEN-CHECKPOINT-FILE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'COBPPOST - CHECKPOINT FILE CREATE FAILED'
+                   DISPLAY 'COBPPOST - STATUS = ' WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'COBPPOST - CHECKPOINT FILE OPEN FAILED'
+                   DISPLAY 'COBPPOST - STATUS = ' WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM READ-LAST-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBPPOST - CHECKPOINT FILE OPEN EXTEND FAILED'
+               DISPLAY 'COBPPOST - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END SET WS-CKPT-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-CKPT-EOF
+               MOVE CHKPT-LAST-KEY  TO WS-RESTART-KEY
+               MOVE CHKPT-LAST-KEY(1:7) TO WS-RESTART-COUNT
+               MOVE CHKPT-COUNT     TO WS-MATCH-COUNT
+               MOVE CHKPT-COUNT-2   TO WS-SUSPENSE-COUNT
+               READ CHECKPOINT-FILE
+                   AT END SET WS-CKPT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       RESET-CHECKPOINT-FILE.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBPPOST - CHECKPOINT FILE RESET FAILED'
+               DISPLAY 'COBPPOST - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-RECORD.
+
+           MOVE 'COBPPOST'        TO CHKPT-PROGRAM-ID.
+           MOVE WS-PMT-COUNT      TO CHKPT-LAST-KEY.
+           MOVE WS-MATCH-COUNT    TO CHKPT-COUNT.
+           MOVE WS-SUSPENSE-COUNT TO CHKPT-COUNT-2.
+           MOVE ZERO              TO CHKPT-COUNT-3.
+           WRITE CHKPT-RECORD.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBPPOST - CHECKPOINT WRITE FAILED'
+               DISPLAY 'COBPPOST - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
