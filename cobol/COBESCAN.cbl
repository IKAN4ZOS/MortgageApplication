@@ -0,0 +1,410 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBESCAN.
+      ******************************************************************
+      * COBESCAN - ANNUAL ESCROW ANALYSIS AND DISBURSEMENT
+      * ----------------------------------------------------------------
+      * For every active loan, compares the projected year-end escrow
+      * balance (current balance plus a year of scheduled collections,
+      * less the projected tax/insurance/PMI disbursements) against a
+      * two-month cushion, calculates the shortage or surplus, resets
+      * the loan's scheduled monthly escrow payment, writes the
+      * borrower-facing escrow analysis statement, and extracts the
+      * disbursement items handed to the tax service and insurance
+      * carriers.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial version.
+      * 2026-08-08 Added checkpoint/restart so an abend partway through
+      *            the loan file can be restarted without re-analyzing
+      *            or re-disbursing loans already processed.
+      * 2026-08-08 Open the statement and disbursement extracts EXTEND
+      *            instead of OUTPUT on a restart, so a prior partial
+      *            run's rows survive instead of being truncated away.
+      * 2026-08-08 Restore the loan count from the last checkpoint on
+      *            restart so the final analyzed-count display is
+      *            cumulative across a restart instead of resetting.
+      * 2026-08-08 Restore the shortage and surplus counts on restart
+      *            too, using the checkpoint record's second and
+      *            third running-count fields, so the end-of-run
+      *            totals stay cumulative across a restart the same
+      *            way the loan count already does.
+      * 2026-08-08 Declared ESCNCSR WITH HOLD so the per-loan COMMIT
+      *            doesn't close the cursor and abend the next FETCH.
+      * 2026-08-08 Build the disbursement run date with an explicit
+      *            STRING instead of moving it through WS-WORK-DATE's
+      *            REDEFINES - a VALUE on a FILLER under a REDEFINES
+      *            is never applied at runtime, so the date was coming
+      *            out with spaces instead of dashes.
+      * 2026-08-08 Create the checkpoint file with OPEN OUTPUT the
+      *            first time this runs in a fresh environment,
+      *            instead of failing when OPEN INPUT can't find it.
+      * 2026-08-08 Dropped PI_PMT_AMT from the loan lookup - the
+      *            escrow analysis never uses the P&I payment amount.
+      * 2026-08-08 A clean run now empties the checkpoint file before
+      *            stopping, instead of leaving the last checkpoint
+      *            record in place forever - otherwise this becomes a
+      *            permanent no-op after its first successful year,
+      *            since every loan number on file is already past the
+      *            leftover restart key.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESCR-STMT-FILE ASSIGN TO "ESCRSTMT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ESCR-DISB-FILE ASSIGN TO "ESCRDISB"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "ESCANCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESCR-STMT-FILE
+           RECORDING MODE IS F.
+       01  ESCR-STMT-LINE             PIC X(132).
+
+       FD  ESCR-DISB-FILE
+           RECORDING MODE IS F.
+           COPY ESCRDISB.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+
+         WORKING-STORAGE SECTION.
+
+           COPY LOANMAST.
+           COPY DATEWORK.
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+         01  WS-CKPT-STATUS             PIC X(2).
+         01  WS-CKPT-EOF-SW             PIC X(1)       VALUE 'N'.
+             88  WS-CKPT-EOF                           VALUE 'Y'.
+         01  WS-RESTART-KEY             PIC X(12)      VALUE SPACES.
+
+           EXEC SQL
+                DECLARE ESCNCSR CURSOR WITH HOLD FOR
+                SELECT LOAN_NUMBER, BORROWER_NAME, BORROWER_SSN,
+                       ORIG_PRINCIPAL, CURR_PRINCIPAL, NOTE_RATE,
+                       TERM_MONTHS, NEXT_DUE_DATE, FIRST_PMT_DATE,
+                       LAST_PMT_DATE, ESCROW_PMT_AMT,
+                       ESCROW_BALANCE, ANNL_TAX_AMT, ANNL_INS_AMT,
+                       ANNL_PMI_AMT, STATUS_CODE
+                FROM   MORT.LOAN_MASTER
+                WHERE  STATUS_CODE = 'AC'
+                AND    LOAN_NUMBER > :WS-RESTART-KEY
+                ORDER BY LOAN_NUMBER
+           END-EXEC.
+
+         01  WS-RUN-DATE                PIC X(10).
+
+         01  WS-LOAN-COUNT              PIC 9(7)       VALUE ZERO.
+         01  WS-SHORTAGE-COUNT          PIC 9(7)       VALUE ZERO.
+         01  WS-SURPLUS-COUNT           PIC 9(7)       VALUE ZERO.
+
+         01  WS-REQUIRED-ANNUAL         PIC S9(7)V99   COMP-3.
+         01  WS-REQUIRED-MONTHLY        PIC S9(7)V99   COMP-3.
+         01  WS-CUSHION                 PIC S9(7)V99   COMP-3.
+         01  WS-PROJECTED-YEAR-END      PIC S9(9)V99   COMP-3.
+         01  WS-SHORTAGE-SURPLUS        PIC S9(9)V99   COMP-3.
+         01  WS-NEW-ESCROW-PMT          PIC S9(7)V99   COMP-3.
+         01  WS-SS-INDICATOR            PIC X(8).
+
+         01  WS-HEADING-LINE.
+             05  FILLER                 PIC X(10)  VALUE 'LOAN NO.'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(22)  VALUE 'BORROWER'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'OLD ESCRW'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'NEW ESCRW'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(12)  VALUE 'AMOUNT'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(8)   VALUE 'STATUS'.
+
+         01  WS-DETAIL-LINE.
+             05  WS-D-LOAN-NUMBER       PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-BORROWER-NAME     PIC X(22).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-OLD-ESCROW        PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-NEW-ESCROW        PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-SS-AMOUNT         PIC ZZ,ZZZ,ZZ9.99-.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-SS-INDICATOR      PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           DISPLAY 'COBESCAN - ANNUAL ESCROW ANALYSIS START'.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WD-YYYY.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WD-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WD-DD.
+
+           STRING WD-YYYY '-' WD-MM '-' WD-DD
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           PERFORM OPEN-CHECKPOINT-FILE.
+
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT ESCR-STMT-FILE
+               OPEN OUTPUT ESCR-DISB-FILE
+               PERFORM WRITE-REPORT-HEADINGS
+           ELSE
+               OPEN EXTEND ESCR-STMT-FILE
+               OPEN EXTEND ESCR-DISB-FILE
+           END-IF.
+
+           EXEC SQL
+                OPEN ESCNCSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBESCAN - LOAN MASTER CURSOR OPEN FAILED'
+               DISPLAY 'COBESCAN - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                FETCH ESCNCSR
+                INTO :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                     :LM-BORROWER-SSN,
+                     :LM-ORIG-PRINCIPAL, :LM-CURR-PRINCIPAL,
+                     :LM-NOTE-RATE,
+                     :LM-TERM-MONTHS, :LM-NEXT-DUE-DATE,
+                     :LM-FIRST-PMT-DATE, :LM-LAST-PMT-DATE,
+                     :LM-ESCROW-PMT-AMT,
+                     :LM-ESCROW-BALANCE, :LM-ANNL-TAX-AMT,
+                     :LM-ANNL-INS-AMT, :LM-ANNL-PMI-AMT, :LM-STATUS-CODE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'COBESCAN - LOAN MASTER FETCH FAILED'
+                   DISPLAY 'COBESCAN - SQLCODE = ' SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM ESCROW-ANALYZE-LOAN
+               EXEC SQL
+                    FETCH ESCNCSR
+                    INTO :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                         :LM-BORROWER-SSN, :LM-ORIG-PRINCIPAL,
+                         :LM-CURR-PRINCIPAL, :LM-NOTE-RATE,
+                         :LM-TERM-MONTHS, :LM-NEXT-DUE-DATE,
+                         :LM-FIRST-PMT-DATE, :LM-LAST-PMT-DATE,
+                         :LM-ESCROW-PMT-AMT,
+                         :LM-ESCROW-BALANCE, :LM-ANNL-TAX-AMT,
+                         :LM-ANNL-INS-AMT, :LM-ANNL-PMI-AMT,
+                         :LM-STATUS-CODE
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE ESCNCSR
+           END-EXEC.
+
+           CLOSE ESCR-STMT-FILE
+           CLOSE ESCR-DISB-FILE
+           CLOSE CHECKPOINT-FILE.
+
+           PERFORM RESET-CHECKPOINT-FILE.
+
+           DISPLAY 'COBESCAN - LOANS ANALYZED  = ' WS-LOAN-COUNT.
+           DISPLAY 'COBESCAN - SHORTAGES FOUND = ' WS-SHORTAGE-COUNT.
+           DISPLAY 'COBESCAN - SURPLUSES FOUND = ' WS-SURPLUS-COUNT.
+           MOVE 0 TO RETURN-CODE.
+
+           STOP RUN.
+
+       ESCROW-ANALYZE-LOAN.
+
+           ADD 1 TO WS-LOAN-COUNT.
+
+           COMPUTE WS-REQUIRED-ANNUAL =
+               LM-ANNL-TAX-AMT + LM-ANNL-INS-AMT + LM-ANNL-PMI-AMT.
+           COMPUTE WS-REQUIRED-MONTHLY ROUNDED =
+               WS-REQUIRED-ANNUAL / 12.
+           COMPUTE WS-CUSHION = WS-REQUIRED-MONTHLY * 2.
+
+           COMPUTE WS-PROJECTED-YEAR-END =
+               LM-ESCROW-BALANCE + (LM-ESCROW-PMT-AMT * 12)
+                                  - WS-REQUIRED-ANNUAL.
+
+           COMPUTE WS-SHORTAGE-SURPLUS =
+               WS-PROJECTED-YEAR-END - WS-CUSHION.
+
+           COMPUTE WS-NEW-ESCROW-PMT ROUNDED =
+               WS-REQUIRED-MONTHLY - (WS-SHORTAGE-SURPLUS / 12).
+
+           IF WS-NEW-ESCROW-PMT < 0
+               MOVE 0 TO WS-NEW-ESCROW-PMT
+           END-IF.
+
+           IF WS-SHORTAGE-SURPLUS < 0
+               ADD 1 TO WS-SHORTAGE-COUNT
+               MOVE 'SHORTAGE' TO WS-SS-INDICATOR
+           ELSE
+               ADD 1 TO WS-SURPLUS-COUNT
+               MOVE 'SURPLUS' TO WS-SS-INDICATOR
+           END-IF.
+
+           PERFORM WRITE-DISBURSEMENTS.
+           PERFORM WRITE-STATEMENT-LINE.
+
+           EXEC SQL
+                UPDATE MORT.LOAN_MASTER
+                SET    ESCROW_PMT_AMT = :WS-NEW-ESCROW-PMT
+                WHERE  LOAN_NUMBER = :LM-LOAN-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBESCAN - LOAN MASTER UPDATE FAILED'
+               DISPLAY 'COBESCAN - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       WRITE-DISBURSEMENTS.
+
+           IF LM-ANNL-TAX-AMT > 0
+               MOVE LM-LOAN-NUMBER   TO EDB-LOAN-NUMBER
+               MOVE LM-BORROWER-NAME TO EDB-BORROWER-NAME
+               MOVE 'TAX'            TO EDB-PAYEE-TYPE
+               MOVE LM-ANNL-TAX-AMT  TO EDB-DISB-AMOUNT
+               MOVE WS-RUN-DATE      TO EDB-DISB-DATE
+               WRITE ESCR-DISB-RECORD
+           END-IF.
+
+           IF LM-ANNL-INS-AMT > 0
+               MOVE LM-LOAN-NUMBER   TO EDB-LOAN-NUMBER
+               MOVE LM-BORROWER-NAME TO EDB-BORROWER-NAME
+               MOVE 'INS'            TO EDB-PAYEE-TYPE
+               MOVE LM-ANNL-INS-AMT  TO EDB-DISB-AMOUNT
+               MOVE WS-RUN-DATE      TO EDB-DISB-DATE
+               WRITE ESCR-DISB-RECORD
+           END-IF.
+
+           IF LM-ANNL-PMI-AMT > 0
+               MOVE LM-LOAN-NUMBER   TO EDB-LOAN-NUMBER
+               MOVE LM-BORROWER-NAME TO EDB-BORROWER-NAME
+               MOVE 'PMI'            TO EDB-PAYEE-TYPE
+               MOVE LM-ANNL-PMI-AMT  TO EDB-DISB-AMOUNT
+               MOVE WS-RUN-DATE      TO EDB-DISB-DATE
+               WRITE ESCR-DISB-RECORD
+           END-IF.
+
+       WRITE-STATEMENT-LINE.
+
+           MOVE LM-LOAN-NUMBER       TO WS-D-LOAN-NUMBER.
+           MOVE LM-BORROWER-NAME(1:22) TO WS-D-BORROWER-NAME.
+           MOVE LM-ESCROW-PMT-AMT    TO WS-D-OLD-ESCROW.
+           MOVE WS-NEW-ESCROW-PMT    TO WS-D-NEW-ESCROW.
+           MOVE WS-SHORTAGE-SURPLUS  TO WS-D-SS-AMOUNT.
+           MOVE WS-SS-INDICATOR      TO WS-D-SS-INDICATOR.
+
+           MOVE WS-DETAIL-LINE       TO ESCR-STMT-LINE.
+           WRITE ESCR-STMT-LINE.
+
+       WRITE-REPORT-HEADINGS.
+
+           MOVE SPACES TO ESCR-STMT-LINE.
+           MOVE 'ANNUAL ESCROW ANALYSIS STATEMENT' TO ESCR-STMT-LINE.
+           WRITE ESCR-STMT-LINE.
+
+           MOVE SPACES TO ESCR-STMT-LINE.
+           MOVE WS-HEADING-LINE TO ESCR-STMT-LINE.
+           WRITE ESCR-STMT-LINE.
+
+       OPEN-CHECKPOINT-FILE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'COBESCAN - CHECKPOINT FILE CREATE FAILED'
+                   DISPLAY 'COBESCAN - STATUS = ' WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'COBESCAN - CHECKPOINT FILE OPEN FAILED'
+                   DISPLAY 'COBESCAN - STATUS = ' WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM READ-LAST-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBESCAN - CHECKPOINT FILE OPEN EXTEND FAILED'
+               DISPLAY 'COBESCAN - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END SET WS-CKPT-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-CKPT-EOF
+               MOVE CHKPT-LAST-KEY  TO WS-RESTART-KEY
+               MOVE CHKPT-COUNT     TO WS-LOAN-COUNT
+               MOVE CHKPT-COUNT-2   TO WS-SHORTAGE-COUNT
+               MOVE CHKPT-COUNT-3   TO WS-SURPLUS-COUNT
+               READ CHECKPOINT-FILE
+                   AT END SET WS-CKPT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       RESET-CHECKPOINT-FILE.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBESCAN - CHECKPOINT FILE RESET FAILED'
+               DISPLAY 'COBESCAN - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-RECORD.
+
+           MOVE 'COBESCAN'       TO CHKPT-PROGRAM-ID.
+           MOVE LM-LOAN-NUMBER   TO CHKPT-LAST-KEY.
+           MOVE WS-LOAN-COUNT    TO CHKPT-COUNT.
+           MOVE WS-SHORTAGE-COUNT TO CHKPT-COUNT-2.
+           MOVE WS-SURPLUS-COUNT TO CHKPT-COUNT-3.
+           WRITE CHKPT-RECORD.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBESCAN - CHECKPOINT WRITE FAILED'
+               DISPLAY 'COBESCAN - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
