@@ -1,26 +1,108 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBDDB2.
+      ******************************************************************
+      * CHANGE LOG
+      * ----------
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Check SQLCODE after the SYSDUMMY1 probe and set a
+      *            bad RETURN-CODE on failure so the nightly mortgage
+      *            batch stream JCL can gate the whole run on DB2
+      *            being up, instead of every loan job abending.
+      * 2026-08-08 Open a cursor over MORT.LOAN_MASTER after the
+      *            connectivity check passes, so the nightly stream
+      *            also confirms the loan system-of-record is
+      *            reachable before the rest of the batch suite runs
+      *            against it.
+      * 2026-08-08 Fetch a single row off the cursor to prove Loan
+      *            Master is reachable instead of draining the whole
+      *            table, so this stays a fast go/no-go gate rather
+      *            than a full table scan ahead of the batch stream.
+      ******************************************************************
        DATA DIVISION.
          WORKING-STORAGE SECTION.
 
          01  WS-SQLREAD           PIC X(1).
-<<<<<<< HEAD
-      *** IKAN DEMO config *** 
-=======
-      *** IKAN DEMO Config *** 
->>>>>>> 48ec552e25f7b42d6ef6904796f8d6097f80e476
+
+           COPY LOANMAST.
+
+      *** IKAN DEMO Config ***
       *** INCLUDING SQLCA COPYBOOK ******
            EXEC SQL
                 INCLUDE SQLCA
            END-EXEC.
 
+           EXEC SQL
+                DECLARE LNMSTCSR CURSOR FOR
+                SELECT LOAN_NUMBER, BORROWER_NAME, BORROWER_SSN,
+                       ORIG_PRINCIPAL, CURR_PRINCIPAL, NOTE_RATE,
+                       TERM_MONTHS, NEXT_DUE_DATE, STATUS_CODE
+                FROM   MORT.LOAN_MASTER
+           END-EXEC.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
 
+           DISPLAY 'COBDDB2 - TESTING DB2 CONNECTIVITY'.
+
            EXEC SQL
-                SELECT IBMREQD INTO: WS-SQLREAD
+                SELECT IBMREQD INTO :WS-SQLREAD
                 FROM SYSIBM.SYSDUMMY1
            END-EXEC.
-           Display 'Testing the cobDdb2'.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBDDB2 - DB2 CONNECTIVITY CHECK FAILED'
+               DISPLAY 'COBDDB2 - SQLCODE = ' SQLCODE
+               DISPLAY 'COBDDB2 - NIGHTLY MORTGAGE BATCH MUST NOT START'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-SQLREAD NOT = 'Y'
+               DISPLAY 'COBDDB2 - SYSDUMMY1 READ BACK UNEXPECTED VALUE'
+               DISPLAY 'COBDDB2 - WS-SQLREAD = ' WS-SQLREAD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           DISPLAY 'COBDDB2 - DB2 CONNECTIVITY CHECK OK'.
+
+           PERFORM LOAN-MASTER-PARA.
+
+           DISPLAY 'COBDDB2 - LOAN MASTER REACHABLE'.
+           MOVE 0 TO RETURN-CODE.
 
            STOP RUN.
+
+       LOAN-MASTER-PARA.
+
+           EXEC SQL
+                OPEN LNMSTCSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBDDB2 - LOAN MASTER CURSOR OPEN FAILED'
+               DISPLAY 'COBDDB2 - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                FETCH LNMSTCSR
+                INTO :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                     :LM-BORROWER-SSN,
+                     :LM-ORIG-PRINCIPAL, :LM-CURR-PRINCIPAL,
+                     :LM-NOTE-RATE,
+                     :LM-TERM-MONTHS, :LM-NEXT-DUE-DATE, :LM-STATUS-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = 100
+               DISPLAY 'COBDDB2 - LOAN MASTER FETCH FAILED'
+               DISPLAY 'COBDDB2 - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                CLOSE LNMSTCSR
+           END-EXEC.
