@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB1098.
+      ******************************************************************
+      * COB1098 - YEAR-END 1098 MORTGAGE INTEREST STATEMENT GENERATION
+      * ----------------------------------------------------------------
+      * Reads each loan's year-to-date interest paid, points, and
+      * mortgage-insurance-premium totals off the Loan Master and
+      * produces the borrower-facing 1098 statement (print/PDF feed)
+      * and the IRS FIRE-format electronic filing extract, then resets
+      * the year-to-date interest accumulator for the new tax year.
+      * Only loans that met the IRS reporting threshold of $600 or more
+      * in interest received are reportable.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial version.
+      * 2026-08-08 Declared TAX1098CSR WITH HOLD so the per-loan
+      *            COMMIT in WRITE-1098-STATEMENT doesn't close the
+      *            cursor and abend the very next FETCH.
+      * 2026-08-08 Reset YTD_INTEREST_PAID for every active loan at
+      *            year-end, not just the ones reportable this year -
+      *            a loan under the $600 threshold every year was
+      *            never getting reset by the reportable-loan cursor,
+      *            so its interest kept accumulating across tax years
+      *            until it crossed the threshold and over-reported.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STMT1098-FILE ASSIGN TO "STMT1098"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FIRE1098-FILE ASSIGN TO "FIRE1098"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STMT1098-FILE
+           RECORDING MODE IS F.
+       01  STMT1098-LINE              PIC X(132).
+
+       FD  FIRE1098-FILE
+           RECORDING MODE IS F.
+           COPY FIRE1098.
+
+         WORKING-STORAGE SECTION.
+
+           COPY LOANMAST.
+           COPY DATEWORK.
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE TAX1098CSR CURSOR WITH HOLD FOR
+                SELECT LOAN_NUMBER, BORROWER_NAME, BORROWER_SSN,
+                       YTD_INTEREST_PAID, POINTS_PAID, ANNL_PMI_AMT
+                FROM   MORT.LOAN_MASTER
+                WHERE  YTD_INTEREST_PAID >= 600
+           END-EXEC.
+
+         01  WS-TAX-YEAR                PIC 9(4).
+         01  WS-LOAN-COUNT              PIC 9(7)       VALUE ZERO.
+
+         01  WS-HEADING-LINE.
+             05  FILLER                 PIC X(34)
+                 VALUE 'FORM 1098 MORTGAGE INTEREST STMT'.
+
+         01  WS-DETAIL-LINE.
+             05  WS-D-LOAN-NUMBER       PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-BORROWER-NAME     PIC X(40).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-INTEREST          PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-POINTS            PIC ZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-MIP               PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           DISPLAY 'COB1098 - YEAR-END 1098 STATEMENT RUN START'.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TAX-YEAR.
+
+           OPEN OUTPUT STMT1098-FILE
+           OPEN OUTPUT FIRE1098-FILE.
+
+           PERFORM WRITE-REPORT-HEADINGS.
+
+           EXEC SQL
+                OPEN TAX1098CSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COB1098 - LOAN MASTER CURSOR OPEN FAILED'
+               DISPLAY 'COB1098 - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM FETCH-LOAN.
+
+           PERFORM UNTIL SQLCODE = 100
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'COB1098 - LOAN MASTER FETCH FAILED'
+                   DISPLAY 'COB1098 - SQLCODE = ' SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM WRITE-1098-STATEMENT
+               PERFORM FETCH-LOAN
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE TAX1098CSR
+           END-EXEC.
+
+           PERFORM RESET-NONREPORTABLE-YTD.
+
+           CLOSE STMT1098-FILE
+           CLOSE FIRE1098-FILE.
+
+           DISPLAY 'COB1098 - STATEMENTS GENERATED = ' WS-LOAN-COUNT.
+           MOVE 0 TO RETURN-CODE.
+
+           STOP RUN.
+
+       FETCH-LOAN.
+
+           EXEC SQL
+                FETCH TAX1098CSR
+                INTO  :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                      :LM-BORROWER-SSN, :LM-YTD-INTEREST-PAID,
+                      :LM-POINTS-PAID, :LM-ANNL-PMI-AMT
+           END-EXEC.
+
+       WRITE-1098-STATEMENT.
+
+           ADD 1 TO WS-LOAN-COUNT.
+
+           MOVE LM-LOAN-NUMBER    TO WS-D-LOAN-NUMBER.
+           MOVE LM-BORROWER-NAME  TO WS-D-BORROWER-NAME.
+           MOVE LM-YTD-INTEREST-PAID TO WS-D-INTEREST.
+           MOVE LM-POINTS-PAID    TO WS-D-POINTS.
+           MOVE LM-ANNL-PMI-AMT   TO WS-D-MIP.
+
+           MOVE WS-DETAIL-LINE    TO STMT1098-LINE.
+           WRITE STMT1098-LINE.
+
+           MOVE WS-TAX-YEAR          TO FIRE-TAX-YEAR.
+           MOVE LM-LOAN-NUMBER       TO FIRE-ACCOUNT-NUMBER.
+           MOVE LM-BORROWER-NAME     TO FIRE-BORROWER-NAME.
+           MOVE LM-BORROWER-SSN      TO FIRE-BORROWER-TIN.
+           MOVE LM-YTD-INTEREST-PAID TO FIRE-INTEREST-RECEIVED.
+           MOVE LM-POINTS-PAID       TO FIRE-POINTS-PAID.
+           MOVE LM-ANNL-PMI-AMT      TO FIRE-MIP-RECEIVED.
+
+           WRITE FIRE1098-REC.
+
+           MOVE ZERO TO LM-YTD-INTEREST-PAID.
+
+           EXEC SQL
+                UPDATE MORT.LOAN_MASTER
+                SET    YTD_INTEREST_PAID = :LM-YTD-INTEREST-PAID
+                WHERE  LOAN_NUMBER = :LM-LOAN-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COB1098 - LOAN MASTER RESET FAILED'
+               DISPLAY 'COB1098 - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+       RESET-NONREPORTABLE-YTD.
+
+           EXEC SQL
+                UPDATE MORT.LOAN_MASTER
+                SET    YTD_INTEREST_PAID = 0
+                WHERE  YTD_INTEREST_PAID > 0
+                AND    YTD_INTEREST_PAID < 600
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COB1098 - NON-REPORTABLE YTD RESET FAILED'
+               DISPLAY 'COB1098 - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+       WRITE-REPORT-HEADINGS.
+
+           MOVE SPACES TO STMT1098-LINE.
+           MOVE WS-HEADING-LINE TO STMT1098-LINE.
+           WRITE STMT1098-LINE.
