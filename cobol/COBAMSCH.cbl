@@ -0,0 +1,439 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBAMSCH.
+      ******************************************************************
+      * COBAMSCH - AMORTIZATION SCHEDULE GENERATOR
+      * ----------------------------------------------------------------
+      * Reads every active loan off MORT.LOAN_MASTER and produces the
+      * full payment-by-payment amortization schedule (P&I split,
+      * running balance), both as a printable report and as a loadable
+      * extract servicing and payoff-quote lookups can read directly.
+      *
+      * CHANGE LOG
+      * DATE       DESCRIPTION
+      * ---------- ---------------------------------------------------
+      * 2026-08-08 Initial version.
+      * 2026-08-08 Added checkpoint/restart so an abend partway through
+      *            the loan file can be restarted without rescheduling
+      *            loans already refreshed.
+      * 2026-08-08 Re-amortize off the remaining term and next-due-date
+      *            instead of the original term and first-payment-date,
+      *            so a refresh run on a loan with payments already
+      *            posted produces a schedule that still pays off on
+      *            the loan's original maturity date.
+      * 2026-08-08 Zero-rate loans now get a straight-line payment
+      *            instead of falling into the standard amortization
+      *            formula, which divides by zero at a 0% note rate.
+      * 2026-08-08 Restore the loan count from the last checkpoint on
+      *            restart so the final scheduled-count display is
+      *            cumulative across a restart instead of resetting.
+      * 2026-08-08 OPEN-CHECKPOINT-FILE now creates the checkpoint
+      *            file with OPEN OUTPUT the first time a program runs
+      *            in a new environment, instead of leaving it never
+      *            created; also check WS-CKPT-STATUS after every
+      *            open/write of it instead of ignoring the status.
+      * 2026-08-08 Declared LNAMCSR WITH HOLD so the per-loan COMMIT
+      *            in BUILD-SCHEDULE-FOR-LOAN doesn't close the
+      *            cursor and abend the very next FETCH.
+      * 2026-08-08 ADD-ONE-MONTH now clamps the day of month to the
+      *            last valid day of the resulting month, instead of
+      *            letting e.g. Jan 31 roll into Feb 31.
+      * 2026-08-08 A clean run now empties the checkpoint file before
+      *            stopping, instead of leaving the last checkpoint
+      *            record in place forever - otherwise every run after
+      *            the first sees a restart key past every loan number
+      *            on file and schedules nothing.
+      * 2026-08-08 BUILD-SCHEDULE-FOR-LOAN now writes the newly
+      *            computed scheduled payment back to Loan Master's
+      *            PI_PMT_AMT - this is the one program that computes
+      *            that figure, and nothing was ever populating it.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMRT-REPORT-FILE ASSIGN TO "AMRTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AMRT-LOAD-FILE ASSIGN TO "AMRTLOAD"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "AMSCHCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMRT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  AMRT-REPORT-LINE           PIC X(132).
+
+       FD  AMRT-LOAD-FILE
+           RECORDING MODE IS F.
+           COPY AMRTREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+
+         WORKING-STORAGE SECTION.
+
+           COPY LOANMAST.
+           COPY DATEWORK.
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+         01  WS-CKPT-STATUS             PIC X(2).
+         01  WS-CKPT-EOF-SW             PIC X(1)       VALUE 'N'.
+             88  WS-CKPT-EOF                           VALUE 'Y'.
+         01  WS-RESTART-KEY             PIC X(12)      VALUE SPACES.
+
+           EXEC SQL
+                DECLARE LNAMCSR CURSOR WITH HOLD FOR
+                SELECT LOAN_NUMBER, BORROWER_NAME, BORROWER_SSN,
+                       ORIG_PRINCIPAL, CURR_PRINCIPAL, NOTE_RATE,
+                       TERM_MONTHS, NEXT_DUE_DATE, FIRST_PMT_DATE,
+                       STATUS_CODE
+                FROM   MORT.LOAN_MASTER
+                WHERE  STATUS_CODE = 'AC'
+                AND    LOAN_NUMBER > :WS-RESTART-KEY
+                ORDER BY LOAN_NUMBER
+           END-EXEC.
+
+         01  WS-LOAN-COUNT              PIC 9(7)       VALUE ZERO.
+         01  WS-PMT-NUM                 PIC 9(3)       VALUE ZERO.
+         01  WS-REMAINING-TERM          PIC S9(3)      COMP-3.
+         01  WS-ELAPSED-MONTHS          PIC S9(3)      COMP-3.
+         01  WS-FPD-YYYY                PIC 9(4).
+         01  WS-FPD-MM                  PIC 9(2).
+         01  WS-NDD-YYYY                PIC 9(4).
+         01  WS-NDD-MM                  PIC 9(2).
+         01  WS-MONTHLY-RATE            PIC S9V9(8)    COMP-3.
+         01  WS-BALANCE                 PIC S9(9)V99   COMP-3.
+         01  WS-PAYMENT                 PIC S9(7)V99   COMP-3.
+         01  WS-PAYMENT-ACTUAL          PIC S9(7)V99   COMP-3.
+         01  WS-INTEREST-AMT            PIC S9(7)V99   COMP-3.
+         01  WS-PRINCIPAL-AMT           PIC S9(7)V99   COMP-3.
+
+         01  WS-HEADING-LINE.
+             05  FILLER                 PIC X(10)  VALUE 'LOAN NO.'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(3)   VALUE 'PMT'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'DUE DATE'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'PAYMENT'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'PRINCIPAL'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(10)  VALUE 'INTEREST'.
+             05  FILLER                 PIC X(2)   VALUE SPACES.
+             05  FILLER                 PIC X(11)  VALUE 'BALANCE'.
+
+         01  WS-DETAIL-LINE.
+             05  WS-D-LOAN-NUMBER       PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-PMT-NUM           PIC ZZ9.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-PMT-DATE          PIC X(10).
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-PAYMENT           PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-PRINCIPAL         PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-INTEREST          PIC ZZZ,ZZ9.99.
+             05  FILLER                 PIC X(2)       VALUE SPACES.
+             05  WS-D-BALANCE           PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           DISPLAY 'COBAMSCH - AMORTIZATION SCHEDULE GENERATION START'.
+
+           PERFORM OPEN-CHECKPOINT-FILE.
+
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT AMRT-REPORT-FILE
+               OPEN OUTPUT AMRT-LOAD-FILE
+               PERFORM WRITE-REPORT-HEADINGS
+           ELSE
+               OPEN EXTEND AMRT-REPORT-FILE
+               OPEN EXTEND AMRT-LOAD-FILE
+           END-IF.
+
+           EXEC SQL
+                OPEN LNAMCSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBAMSCH - LOAN MASTER CURSOR OPEN FAILED'
+               DISPLAY 'COBAMSCH - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                FETCH LNAMCSR
+                INTO :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                     :LM-BORROWER-SSN,
+                     :LM-ORIG-PRINCIPAL, :LM-CURR-PRINCIPAL,
+                     :LM-NOTE-RATE,
+                     :LM-TERM-MONTHS, :LM-NEXT-DUE-DATE,
+                     :LM-FIRST-PMT-DATE, :LM-STATUS-CODE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'COBAMSCH - LOAN MASTER FETCH FAILED'
+                   DISPLAY 'COBAMSCH - SQLCODE = ' SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM BUILD-SCHEDULE-FOR-LOAN
+               EXEC SQL
+                    FETCH LNAMCSR
+                    INTO :LM-LOAN-NUMBER, :LM-BORROWER-NAME,
+                         :LM-BORROWER-SSN, :LM-ORIG-PRINCIPAL,
+                         :LM-CURR-PRINCIPAL, :LM-NOTE-RATE,
+                         :LM-TERM-MONTHS, :LM-NEXT-DUE-DATE,
+                         :LM-FIRST-PMT-DATE, :LM-STATUS-CODE
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE LNAMCSR
+           END-EXEC.
+
+           CLOSE AMRT-REPORT-FILE
+           CLOSE AMRT-LOAD-FILE
+           CLOSE CHECKPOINT-FILE.
+
+           PERFORM RESET-CHECKPOINT-FILE.
+
+           DISPLAY 'COBAMSCH - LOANS SCHEDULED = ' WS-LOAN-COUNT.
+           MOVE 0 TO RETURN-CODE.
+
+           STOP RUN.
+
+       BUILD-SCHEDULE-FOR-LOAN.
+
+           ADD 1 TO WS-LOAN-COUNT.
+           MOVE LM-CURR-PRINCIPAL TO WS-BALANCE.
+           MOVE LM-NEXT-DUE-DATE  TO WS-WORK-DATE.
+
+           PERFORM COMPUTE-REMAINING-TERM.
+
+           COMPUTE WS-MONTHLY-RATE = LM-NOTE-RATE / 100 / 12.
+
+           IF LM-NOTE-RATE = 0
+               COMPUTE WS-PAYMENT ROUNDED =
+                   WS-BALANCE / WS-REMAINING-TERM
+           ELSE
+               COMPUTE WS-PAYMENT ROUNDED =
+                   WS-BALANCE * WS-MONTHLY-RATE /
+                   (1 - ((1 + WS-MONTHLY-RATE) **
+                         (-1 * WS-REMAINING-TERM)))
+           END-IF.
+
+           PERFORM VARYING WS-PMT-NUM FROM 1 BY 1
+                   UNTIL WS-PMT-NUM > WS-REMAINING-TERM
+
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   WS-BALANCE * WS-MONTHLY-RATE
+
+               COMPUTE WS-PRINCIPAL-AMT ROUNDED =
+                   WS-PAYMENT - WS-INTEREST-AMT
+
+               IF WS-PMT-NUM = WS-REMAINING-TERM
+                   MOVE WS-BALANCE TO WS-PRINCIPAL-AMT
+                   COMPUTE WS-PAYMENT-ACTUAL =
+                       WS-PRINCIPAL-AMT + WS-INTEREST-AMT
+               ELSE
+                   MOVE WS-PAYMENT TO WS-PAYMENT-ACTUAL
+               END-IF
+
+               SUBTRACT WS-PRINCIPAL-AMT FROM WS-BALANCE
+
+               PERFORM WRITE-SCHEDULE-ROW
+               PERFORM ADD-ONE-MONTH
+           END-PERFORM.
+
+           MOVE WS-PAYMENT TO LM-PI-PMT-AMT.
+
+           EXEC SQL
+                UPDATE MORT.LOAN_MASTER
+                SET    PI_PMT_AMT = :LM-PI-PMT-AMT
+                WHERE  LOAN_NUMBER = :LM-LOAN-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'COBAMSCH - LOAN MASTER UPDATE FAILED'
+               DISPLAY 'COBAMSCH - SQLCODE = ' SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       COMPUTE-REMAINING-TERM.
+
+           MOVE LM-FIRST-PMT-DATE(1:4) TO WS-FPD-YYYY.
+           MOVE LM-FIRST-PMT-DATE(6:2) TO WS-FPD-MM.
+           MOVE LM-NEXT-DUE-DATE(1:4)  TO WS-NDD-YYYY.
+           MOVE LM-NEXT-DUE-DATE(6:2)  TO WS-NDD-MM.
+
+           COMPUTE WS-ELAPSED-MONTHS =
+               (WS-NDD-YYYY - WS-FPD-YYYY) * 12
+               + (WS-NDD-MM - WS-FPD-MM).
+
+           COMPUTE WS-REMAINING-TERM =
+               LM-TERM-MONTHS - WS-ELAPSED-MONTHS.
+
+           IF WS-REMAINING-TERM < 1
+               MOVE 1 TO WS-REMAINING-TERM
+           END-IF.
+
+       ADD-ONE-MONTH.
+
+           ADD 1 TO WD-MM.
+           IF WD-MM > 12
+               MOVE 1 TO WD-MM
+               ADD 1 TO WD-YYYY
+           END-IF.
+
+           PERFORM CLAMP-DAY-OF-MONTH.
+
+       CLAMP-DAY-OF-MONTH.
+
+           EVALUATE WD-MM
+               WHEN 4
+               WHEN 6
+               WHEN 9
+               WHEN 11
+                   IF WD-DD > 30
+                       MOVE 30 TO WD-DD
+                   END-IF
+               WHEN 2
+                   IF FUNCTION MOD(WD-YYYY, 4) = 0
+                       AND (FUNCTION MOD(WD-YYYY, 100) NOT = 0
+                            OR FUNCTION MOD(WD-YYYY, 400) = 0)
+                       IF WD-DD > 29
+                           MOVE 29 TO WD-DD
+                       END-IF
+                   ELSE
+                       IF WD-DD > 28
+                           MOVE 28 TO WD-DD
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       WRITE-SCHEDULE-ROW.
+
+           MOVE LM-LOAN-NUMBER    TO AMRT-LOAN-NUMBER.
+           MOVE WS-PMT-NUM        TO AMRT-PMT-NUMBER.
+           MOVE WS-WORK-DATE      TO AMRT-PMT-DATE.
+           MOVE WS-PAYMENT-ACTUAL TO AMRT-PMT-AMOUNT.
+           MOVE WS-PRINCIPAL-AMT  TO AMRT-PRINCIPAL-AMT.
+           MOVE WS-INTEREST-AMT   TO AMRT-INTEREST-AMT.
+           MOVE WS-BALANCE        TO AMRT-ENDING-BALANCE.
+
+           WRITE AMRT-LOAD-REC.
+
+           MOVE LM-LOAN-NUMBER    TO WS-D-LOAN-NUMBER.
+           MOVE WS-PMT-NUM        TO WS-D-PMT-NUM.
+           MOVE WS-WORK-DATE      TO WS-D-PMT-DATE.
+           MOVE WS-PAYMENT-ACTUAL TO WS-D-PAYMENT.
+           MOVE WS-PRINCIPAL-AMT  TO WS-D-PRINCIPAL.
+           MOVE WS-INTEREST-AMT   TO WS-D-INTEREST.
+           MOVE WS-BALANCE        TO WS-D-BALANCE.
+
+           MOVE WS-DETAIL-LINE    TO AMRT-REPORT-LINE.
+           WRITE AMRT-REPORT-LINE.
+
+       WRITE-REPORT-HEADINGS.
+
+           MOVE SPACES TO AMRT-REPORT-LINE.
+           MOVE 'AMORTIZATION SCHEDULE' TO AMRT-REPORT-LINE.
+           WRITE AMRT-REPORT-LINE.
+
+           MOVE SPACES TO AMRT-REPORT-LINE.
+           MOVE WS-HEADING-LINE TO AMRT-REPORT-LINE.
+           WRITE AMRT-REPORT-LINE.
+
+       OPEN-CHECKPOINT-FILE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'COBAMSCH - CHECKPOINT FILE CREATE FAILED'
+                   DISPLAY 'COBAMSCH - STATUS = ' WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'COBAMSCH - CHECKPOINT FILE OPEN FAILED'
+                   DISPLAY 'COBAMSCH - STATUS = ' WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM READ-LAST-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBAMSCH - CHECKPOINT FILE OPEN EXTEND FAILED'
+               DISPLAY 'COBAMSCH - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END SET WS-CKPT-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-CKPT-EOF
+               MOVE CHKPT-LAST-KEY TO WS-RESTART-KEY
+               MOVE CHKPT-COUNT    TO WS-LOAN-COUNT
+               READ CHECKPOINT-FILE
+                   AT END SET WS-CKPT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       RESET-CHECKPOINT-FILE.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBAMSCH - CHECKPOINT FILE RESET FAILED'
+               DISPLAY 'COBAMSCH - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-RECORD.
+
+           MOVE 'COBAMSCH'     TO CHKPT-PROGRAM-ID.
+           MOVE LM-LOAN-NUMBER TO CHKPT-LAST-KEY.
+           MOVE WS-LOAN-COUNT  TO CHKPT-COUNT.
+           MOVE ZERO           TO CHKPT-COUNT-2.
+           MOVE ZERO           TO CHKPT-COUNT-3.
+           WRITE CHKPT-RECORD.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'COBAMSCH - CHECKPOINT WRITE FAILED'
+               DISPLAY 'COBAMSCH - STATUS = ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
